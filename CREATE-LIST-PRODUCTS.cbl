@@ -4,44 +4,75 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-           SELECT NEWPRODFILE ASSIGN TO "productsList.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT NEWPRODFILE ASSIGN TO "productsList.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FILE-PRODUCT-ID
+           FILE STATUS IS WS-PROD-STATUS.
 
        DATA DIVISION.
            FILE SECTION.
 
            FD NEWPRODFILE.
-           01 NEWRECORD       PIC X(41).
+           01 NEWRECORD.
+               05  FILE-PRODUCT-ID           PIC X(4).
+               05  FILE-PRODUCT-NAME         PIC X(20).
+               05  FILE-PRODUCT-PRICE        PIC 9(3)V99.
+               05  FILE-PRODUCT-CATEGORY     PIC X(10).
+               05  FILE-PRODUCT-QTY-ON-HAND  PIC 9(5).
 
            WORKING-STORAGE SECTION.
            01  WS-PRODUCT-INFO.
-               05 PRODUCT-ID       PIC X(3).
-               05 PRODUCT-NAME     PIC X(20).
-               05 PRODUCT-PRICE    PIC 999.99.
-               05 PRODUCT-CATEGORY PIC X(10).
-
-           05 CONCAT-STRING    PIC X(41).
-
-           05 HEAD-LINE        PIC X(41) VALUE
-               "ID  NAME                 PRICE  CATEGORY ".
+               05 PRODUCT-ID           PIC X(4).
+               05 PRODUCT-NAME         PIC X(20).
+               05 PRODUCT-PRICE        PIC 9(3)V99.
+               05 PRODUCT-CATEGORY     PIC X(10).
+               05 PRODUCT-QTY-ON-HAND  PIC 9(5).
 
            05 IS-DONE          PIC X.
                88  ENTER-NEW    VALUE "y".
 
-       PROCEDURE DIVISION.
-       0100-START.
+           01  WS-PROD-STATUS      PIC X(2).
+
+           01  WS-MENU-CHOICE      PIC 9.
+               88  MENU-ADD-NEW     VALUE 1.
+               88  MENU-MAINTAIN    VALUE 2.
 
-           OPEN OUTPUT NEWPRODFILE.
+           01  WS-MAINT-ACTION     PIC 9.
+               88  MAINT-EDIT        VALUE 1.
+               88  MAINT-DELETE      VALUE 2.
 
-           WRITE NEWRECORD FROM HEAD-LINE.
+           01  WS-SEARCH-ID         PIC X(4).
 
-           PERFORM 0200-PROCESS-NEW-LINE THRU 0200-END
+       PROCEDURE DIVISION.
+       0100-START.
+           DISPLAY "1. Add new products".
+           DISPLAY "2. Maintain existing products (edit/delete)".
+           DISPLAY "Choice >>> ".
+           ACCEPT WS-MENU-CHOICE.
+
+           IF MENU-MAINTAIN THEN
+               PERFORM 0300-MAINTAIN-PRODUCTS THRU 0300-END
+           ELSE
+               PERFORM 0110-OPEN-FOR-ADD THRU 0110-END
+               PERFORM 0200-PROCESS-NEW-LINE THRU 0200-END
+               CLOSE NEWPRODFILE
+           END-IF.
 
            DISPLAY "Thank you and goodbye.".
            PERFORM 9000-END-PROGRAM.
 
        0100-END.
 
+       0110-OPEN-FOR-ADD.
+           OPEN I-O NEWPRODFILE.
+
+           IF WS-PROD-STATUS = "35" THEN
+               OPEN OUTPUT NEWPRODFILE
+           END-IF.
+
+       0110-END.
+
        0200-PROCESS-NEW-LINE.
            DISPLAY "Product ID >>> ".
            ACCEPT PRODUCT-ID.
@@ -51,18 +82,20 @@
            ACCEPT PRODUCT-PRICE.
            DISPLAY "Product CATEGORY >>> ".
            ACCEPT PRODUCT-CATEGORY.
+           DISPLAY "Product QTY ON HAND >>> ".
+           ACCEPT PRODUCT-QTY-ON-HAND.
 
-           STRING  PRODUCT-ID (1:3)
-                   ' '   DELIMITED BY SIZE
-                   PRODUCT-NAME (1:20)
-                   ' '   DELIMITED BY SIZE
-                   PRODUCT-PRICE (1:6)
-                   ' '   DELIMITED BY SIZE
-                   PRODUCT-CATEGORY(1:10)
-           INTO CONCAT-STRING
-           END-STRING.
+           MOVE PRODUCT-ID           TO FILE-PRODUCT-ID.
+           MOVE PRODUCT-NAME         TO FILE-PRODUCT-NAME.
+           MOVE PRODUCT-PRICE        TO FILE-PRODUCT-PRICE.
+           MOVE PRODUCT-CATEGORY     TO FILE-PRODUCT-CATEGORY.
+           MOVE PRODUCT-QTY-ON-HAND  TO FILE-PRODUCT-QTY-ON-HAND.
 
-           WRITE NEWRECORD FROM CONCAT-STRING.
+           WRITE NEWRECORD
+               INVALID KEY
+                   DISPLAY "Product " PRODUCT-ID
+                       " already exists - not added."
+           END-WRITE.
 
            DISPLAY "Do you want to enter another product? (y) >>> ".
            ACCEPT IS-DONE.
@@ -73,7 +106,53 @@
 
        0200-END.
 
+       0300-MAINTAIN-PRODUCTS.
+           DISPLAY "Product ID to maintain >>> ".
+           ACCEPT WS-SEARCH-ID.
+
+           OPEN I-O NEWPRODFILE.
+
+           IF WS-PROD-STATUS = "35" THEN
+               DISPLAY "No product catalog exists yet."
+           ELSE
+               MOVE WS-SEARCH-ID TO FILE-PRODUCT-ID
+               READ NEWPRODFILE
+                   INVALID KEY
+                       DISPLAY "Product " WS-SEARCH-ID " not found."
+                   NOT INVALID KEY
+                       DISPLAY "1. Edit  2. Delete"
+                       DISPLAY "Choice >>> "
+                       ACCEPT WS-MAINT-ACTION
+                       IF MAINT-DELETE THEN
+                           PERFORM 0340-DELETE-PRODUCT THRU 0340-END
+                       ELSE
+                           PERFORM 0330-EDIT-PRODUCT THRU 0330-END
+                       END-IF
+               END-READ
+               CLOSE NEWPRODFILE
+           END-IF.
+
+       0300-END.
+
+       0330-EDIT-PRODUCT.
+           DISPLAY "Product NAME >>> ".
+           ACCEPT FILE-PRODUCT-NAME.
+           DISPLAY "Product PRICE >>> ".
+           ACCEPT FILE-PRODUCT-PRICE.
+           DISPLAY "Product CATEGORY >>> ".
+           ACCEPT FILE-PRODUCT-CATEGORY.
+           DISPLAY "Product QTY ON HAND >>> ".
+           ACCEPT FILE-PRODUCT-QTY-ON-HAND.
+
+           REWRITE NEWRECORD.
+
+       0330-END.
+
+       0340-DELETE-PRODUCT.
+           DELETE NEWPRODFILE.
+
+       0340-END.
+
        9000-END-PROGRAM.
-           CLOSE NEWPRODFILE.
            STOP RUN.
            END PROGRAM CREATE-LIST-PRODUCTS.
