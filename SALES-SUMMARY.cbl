@@ -0,0 +1,227 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SALES-SUMMARY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT FILE-LISTING ASSIGN TO "order_files.lst"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ORDER-FILE ASSIGN TO WS-ORDER-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PRODUCT-LIST ASSIGN TO "productsList.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS PRODUCT-ID
+           FILE STATUS IS WS-PRODUCT-STATUS.
+
+       DATA DIVISION.
+           FILE SECTION.
+
+           FD FILE-LISTING.
+           01 LISTING-RECORD   PIC X(80).
+
+           FD ORDER-FILE.
+           01 ORDER-LINE       PIC X(42).
+
+           FD PRODUCT-LIST.
+           01 DETAILS.
+               05  PRODUCT-ID           PIC X(4).
+               05  PRODUCT-NAME         PIC X(20).
+               05  PRODUCT-PRICE        PIC 9(3)V99.
+               05  PRODUCT-CATEGORY     PIC X(10).
+               05  PRODUCT-QTY-ON-HAND  PIC 9(5).
+
+           WORKING-STORAGE SECTION.
+           01  WS-ORDER-FILENAME   PIC X(20).
+
+           01  WS-PRODUCT-STATUS    PIC X(2).
+
+           01  WS-EOF-LIST         PIC X VALUE "N".
+           01  WS-EOF-ORDER        PIC X VALUE "N".
+           01  WS-EOF-PRODUCT      PIC X VALUE "N".
+
+           01  WS-CMD              PIC X(60) VALUE
+               "ls order_*.txt > order_files.lst 2>/dev/null".
+
+           01  WS-ORDER-COUNT      PIC 9(5) VALUE 0.
+           01  WS-TOTAL-REVENUE    PIC 9(7)V99 VALUE 0.
+
+           01  WS-DETAILS.
+               05  WS-PRODUCT-ID           PIC X(4).
+               05  WS-PRODUCT-NAME         PIC X(20).
+               05  WS-PRODUCT-PRICE        PIC 9(3)V99.
+               05  WS-PRODUCT-CATEGORY     PIC X(10).
+               05  WS-PRODUCT-QTY-ON-HAND  PIC 9(5).
+
+           01  WS-LINE-NAME        PIC X(20).
+           01  WS-LINE-QTY         PIC 999.
+           01  WS-LINE-SUBTOTAL    PIC 9(5)V99.
+           01  WS-FOUND-CATEGORY   PIC X.
+               88  CATEGORY-FOUND   VALUE "Y".
+
+           01  WS-CAT-ROW-MATCHED  PIC X.
+               88  CAT-ROW-MATCHED   VALUE "Y".
+
+           01  WS-CAT-COUNT        PIC 9(3) VALUE 0.
+           01  WS-CAT-IDX          PIC 9(3) VALUE 0.
+           01  WS-CAT-TABLE.
+               05  WS-CAT-ROWS OCCURS 20 TIMES.
+                   10  WS-CAT-NAME    PIC X(10).
+                   10  WS-CAT-TOTAL   PIC 9(7)V99.
+
+           01  DISPLAYS.
+               05  DISPLAY-REVENUE     PIC $$$,$$9.99.
+               05  DISPLAY-CAT-TOTAL   PIC $$$,$$9.99.
+
+           01  HEAD-LINE           PIC X(60) VALUE
+               "END-OF-DAY SALES SUMMARY".
+
+       PROCEDURE DIVISION.
+       0100-START.
+           PERFORM 0110-LIST-ORDER-FILES.
+           PERFORM 0200-PROCESS-ALL-ORDERS THRU 0200-END.
+           PERFORM 0300-PRINT-SUMMARY THRU 0300-END.
+           PERFORM 9000-END-PROGRAM.
+
+       0100-END.
+
+       0110-LIST-ORDER-FILES.
+           CALL "SYSTEM" USING WS-CMD.
+
+       0200-PROCESS-ALL-ORDERS.
+           MOVE "N" TO WS-EOF-LIST.
+           OPEN INPUT FILE-LISTING.
+
+           PERFORM UNTIL WS-EOF-LIST = "Y"
+               READ FILE-LISTING INTO WS-ORDER-FILENAME
+                   AT END MOVE "Y" TO WS-EOF-LIST
+                   NOT AT END
+                       PERFORM 0210-PROCESS-ONE-ORDER THRU 0210-END
+               END-READ
+           END-PERFORM.
+
+           CLOSE FILE-LISTING.
+
+       0200-END.
+
+       0210-PROCESS-ONE-ORDER.
+           MOVE "N" TO WS-EOF-ORDER.
+           OPEN INPUT ORDER-FILE.
+
+           PERFORM UNTIL WS-EOF-ORDER = "Y"
+               READ ORDER-FILE
+                   AT END MOVE "Y" TO WS-EOF-ORDER
+                   NOT AT END
+                       PERFORM 0220-CLASSIFY-LINE THRU 0220-END
+               END-READ
+           END-PERFORM.
+
+           CLOSE ORDER-FILE.
+           ADD 1 TO WS-ORDER-COUNT.
+
+       0210-END.
+
+       0220-CLASSIFY-LINE.
+           EVALUATE TRUE
+               WHEN ORDER-LINE (1:7) = "ORDER: "
+                   CONTINUE
+               WHEN ORDER-LINE (1:10) = "ID  CLIENT"
+                   CONTINUE
+               WHEN ORDER-LINE (1:7) = "PRODUCT"
+                   CONTINUE
+               WHEN ORDER-LINE = SPACES
+                   CONTINUE
+               WHEN ORDER-LINE (1:1) = "*"
+                       AND ORDER-LINE (27:5) = "TOTAL"
+                   PERFORM 0230-ADD-ORDER-TOTAL THRU 0230-END
+               WHEN ORDER-LINE (1:1) = "*"
+                   CONTINUE
+               WHEN OTHER
+                   PERFORM 0240-ADD-CART-LINE THRU 0240-END
+           END-EVALUATE.
+
+       0220-END.
+
+       0230-ADD-ORDER-TOTAL.
+           COMPUTE WS-TOTAL-REVENUE =
+               WS-TOTAL-REVENUE + FUNCTION NUMVAL (ORDER-LINE (33:7)).
+
+       0230-END.
+
+       0240-ADD-CART-LINE.
+           MOVE ORDER-LINE (1:20) TO WS-LINE-NAME.
+           MOVE ORDER-LINE (30:3) TO WS-LINE-QTY.
+           MOVE FUNCTION NUMVAL (ORDER-LINE (35:7)) TO WS-LINE-SUBTOTAL.
+
+           PERFORM 0250-LOOKUP-CATEGORY THRU 0250-END.
+
+           IF CATEGORY-FOUND THEN
+               PERFORM 0260-ADD-TO-CATEGORY THRU 0260-END
+           END-IF.
+
+       0240-END.
+
+       0250-LOOKUP-CATEGORY.
+           MOVE "N" TO WS-FOUND-CATEGORY.
+           MOVE "N" TO WS-EOF-PRODUCT.
+           OPEN INPUT PRODUCT-LIST.
+
+           PERFORM UNTIL WS-EOF-PRODUCT = "Y"
+               READ PRODUCT-LIST INTO WS-DETAILS
+                   AT END MOVE "Y" TO WS-EOF-PRODUCT
+                   NOT AT END
+                       IF WS-PRODUCT-NAME = WS-LINE-NAME THEN
+                           MOVE "Y" TO WS-FOUND-CATEGORY
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE PRODUCT-LIST.
+
+       0250-END.
+
+       0260-ADD-TO-CATEGORY.
+           MOVE "N" TO WS-CAT-ROW-MATCHED.
+           MOVE 0 TO WS-CAT-IDX.
+           PERFORM VARYING WS-CAT-IDX FROM 1 BY 1
+                   UNTIL WS-CAT-IDX > WS-CAT-COUNT
+               IF WS-CAT-NAME (WS-CAT-IDX) = WS-PRODUCT-CATEGORY THEN
+                   ADD WS-LINE-SUBTOTAL TO WS-CAT-TOTAL (WS-CAT-IDX)
+                   MOVE "Y" TO WS-CAT-ROW-MATCHED
+               END-IF
+           END-PERFORM.
+
+           IF NOT CAT-ROW-MATCHED THEN
+               IF WS-CAT-COUNT < 20 THEN
+                   ADD 1 TO WS-CAT-COUNT
+                   MOVE WS-PRODUCT-CATEGORY
+                       TO WS-CAT-NAME (WS-CAT-COUNT)
+                   MOVE WS-LINE-SUBTOTAL
+                       TO WS-CAT-TOTAL (WS-CAT-COUNT)
+               END-IF
+           END-IF.
+
+       0260-END.
+
+       0300-PRINT-SUMMARY.
+           MOVE WS-TOTAL-REVENUE TO DISPLAY-REVENUE.
+
+           DISPLAY HEAD-LINE.
+           DISPLAY "Orders processed : " WS-ORDER-COUNT.
+           DISPLAY "Total revenue    : " DISPLAY-REVENUE.
+           DISPLAY "By category:".
+
+           PERFORM VARYING WS-CAT-IDX FROM 1 BY 1
+                   UNTIL WS-CAT-IDX > WS-CAT-COUNT
+               MOVE WS-CAT-TOTAL (WS-CAT-IDX) TO DISPLAY-CAT-TOTAL
+               DISPLAY "  " WS-CAT-NAME (WS-CAT-IDX) " "
+                   DISPLAY-CAT-TOTAL
+           END-PERFORM.
+
+       0300-END.
+
+       9000-END-PROGRAM.
+           STOP RUN.
+           END PROGRAM SALES-SUMMARY.
