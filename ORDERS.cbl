@@ -4,45 +4,106 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-           SELECT PRODUCT-LIST ASSIGN TO "productsList.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PRODUCT-LIST ASSIGN TO "productsList.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS PRODUCT-ID
+           FILE STATUS IS WS-PRODUCT-STATUS.
 
            SELECT ORDER-LIST ASSIGN TO FILENAME
            ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT ORDER-SEQ ASSIGN TO "ORDER-SEQ.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-SEQ-STATUS.
+
+           SELECT CUSTOMER-LIST ASSIGN TO "customerList.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CUST-FILE-STATUS.
+
+           SELECT ORDER-CSV ASSIGN TO CSV-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
            FILE SECTION.
            FD PRODUCT-LIST.
            01 DETAILS.
-               05  PRODUCT-ID       PIC X(4).
-               05  PRODUCT-NAME     PIC X(21).
-               05  PRODUCT-PRICE    PIC 999V99.
-               05  PRODUCT-CATEGORY PIC X(10).
+               05  PRODUCT-ID           PIC X(4).
+               05  PRODUCT-NAME         PIC X(20).
+               05  PRODUCT-PRICE        PIC 9(3)V99.
+               05  PRODUCT-CATEGORY     PIC X(10).
+               05  PRODUCT-QTY-ON-HAND  PIC 9(5).
 
            FD ORDER-LIST.
            01 NEWRECORD       PIC X(42).
 
+           FD ORDER-SEQ.
+           01 SEQ-RECORD      PIC 9(3).
+
+           FD CUSTOMER-LIST.
+           01 CUST-DETAILS.
+               05  CUSTOMER-ID     PIC X(4).
+               05  CUSTOMER-NAME   PIC X(20).
+
+           FD ORDER-CSV.
+           01 CSV-RECORD      PIC X(80).
+
            WORKING-STORAGE SECTION.
-           01  WS-DETAILS.
-               05  WS-PRODUCT-ID       PIC X(4).
-               05  WS-PRODUCT-NAME     PIC X(21).
-               05  WS-PRODUCT-PRICE    PIC 999V99.
-               05  WS-PRODUCT-CATEGORY PIC X(10).
-           01  WS-EOF PIC A(1).
+           01  IS-PRODUCT-FOUND    PIC X.
+               88  PRODUCT-FOUND    VALUE "Y".
+
+           01  WS-PRODUCT-STATUS   PIC X(2).
+
+           01  WS-CUST-DETAILS.
+               05  WS-CUSTOMER-ID      PIC X(4).
+               05  WS-CUSTOMER-NAME    PIC X(20).
+
+           01  WS-CUST-EOF             PIC X VALUE "N".
+           01  WS-CUST-ID-INPUT        PIC X(4).
+           01  WS-CUST-FILE-STATUS     PIC X(2).
+
+           01  IS-CUSTOMER-FOUND       PIC X.
+               88  CUSTOMER-FOUND       VALUE "Y".
+
+           01  WS-SEQ-STATUS       PIC X(2).
+
+           01  WS-FIRST-CALL       PIC X VALUE "Y".
+               88  IS-FIRST-CALL    VALUE "Y".
 
            01  WS-INPUTS.
-               05  WS-ID-INPUT         PIC 9(3).
+               05  WS-ID-INPUT         PIC X(4).
                05  WS-QTY-INPUT         PIC 999V99.
 
            01  WS-NEW-PRODUCT.
-               05  WS-NEW-PRO-ID       PIC X(3).
-               05  WS-NEW-PRO-PRICE    PIC 9(6).
+               05  WS-NEW-PRO-ID       PIC X(4).
+               05  WS-NEW-PRO-PRICE    PIC 9(3)V99.
                05  WS-NEW-PRO-NAME     PIC X(20).
                05  WS-NEW-PRO-QTY      PIC 999V99.
                05  WS-NEW-PRO-TOTAL    PIC 999V99.
+               05  WS-NEW-PRO-STOCK    PIC 9(5).
+               05  WS-NEW-PRO-CATEGORY PIC X(10).
+
+           01  WS-DISC-TABLE-VALUES.
+               05  FILLER              PIC X(10) VALUE "PERISHABLE".
+               05  FILLER              PIC 999   VALUE 005.
+               05  FILLER              PIC 99V99 VALUE 15.00.
+               05  FILLER              PIC X(10) VALUE "ALL".
+               05  FILLER              PIC 999   VALUE 010.
+               05  FILLER              PIC 99V99 VALUE 10.00.
+
+           01  WS-DISCOUNT-TABLE REDEFINES WS-DISC-TABLE-VALUES.
+               05  WS-DISC-ROWS OCCURS 2 TIMES.
+                   10  WS-DISC-CATEGORY    PIC X(10).
+                   10  WS-DISC-MIN-QTY     PIC 999.
+                   10  WS-DISC-PCT         PIC 99V99.
+
+           01  WS-DISC-COUNT       PIC 9 VALUE 2.
+           01  WS-DISC-IDX         PIC 9 VALUE 0.
+           01  WS-DISC-PCT-APPLY   PIC 99V99 VALUE 0.
 
            01  WS-NEW-ORDER.
                05  WS-ORDER-ID         PIC 999 VALUE 001.
+               05  WS-ORDER-CUST-ID    PIC X(4).
                05  WS-ORDER-CLIENT     PIC X(20).
                05  WS-ORDER-TOTAL      PIC 999V99.
 
@@ -62,29 +123,63 @@
            05 CART-LINE        PIC X(41) VALUE
                "PRODUCT              PRICE  QTY SUB-TOTAL".
 
-           05 FOOT-LINE        PIC X(42).
+           05 FOOT-LINE        PIC X(42) VALUE SPACES.
 
-           05 CONCAT-ORDER     PIC X(38).
+           05 CONCAT-ORDER     PIC X(42) VALUE SPACES.
 
-           05 CONCAT-CART-ROW  PIC X(42).
+           05 CONCAT-CART-ROW  PIC X(42) VALUE SPACES.
 
            05 FILENAME         PIC X(13).
 
+           05 CSV-FILENAME     PIC X(13).
+
+           05 WS-EXPORT-CSV    PIC X.
+               88  EXPORT-CSV   VALUE "y".
+
+           05 WS-CSV-LINE      PIC X(80) VALUE SPACES.
+
+           05  CSV-QTY          PIC 999.99.
+           05  CSV-PRICE        PIC 999.99.
+           05  CSV-SUBTOTAL     PIC 999.99.
+           05  CSV-ORDER-TOTAL  PIC 999.99.
+
+           05  CSV-HEAD-LINE    PIC X(80) VALUE
+               "ORDER_ID,CUST_ID,PROD_ID,QTY,PRICE,SUBTOTAL,ORD_TOTAL".
+
            05 IS-DONE-PRODUCT          PIC X.
                88  ENTER-NEW-PRODUCT   VALUE "y".
+               88  REMOVE-LAST-PRODUCT VALUE "r".
+
+           01  WS-CART-COUNT           PIC 9(3) VALUE 0.
+           01  WS-CART-IDX             PIC 9(3) VALUE 0.
+
+           01  WS-CART-TABLE.
+               05  WS-CART-ROWS OCCURS 50 TIMES.
+                   10  WS-CART-PRODUCT-ID  PIC X(4).
+                   10  WS-CART-NAME        PIC X(20).
+                   10  WS-CART-PRICE       PIC 9(3)V99.
+                   10  WS-CART-QTY         PIC 999V99.
+                   10  WS-CART-ITEM-TOTAL  PIC 999V99.
+                   10  WS-CART-LINE        PIC X(42).
 
            05 IS-DONE-ORDER            PIC X.
                88  ENTER-NEW-ORDER     VALUE "y".
 
        PROCEDURE DIVISION.
        0100-START.
+           IF IS-FIRST-CALL THEN
+               PERFORM 0050-READ-ORDER-SEQ
+               MOVE "N" TO WS-FIRST-CALL
+           END-IF.
+
            MOVE 0 TO WS-ORDER-TOTAL.
-           DISPLAY 'Enter client name >>>'.
-           ACCEPT WS-ORDER-CLIENT.
+           PERFORM 0060-LOOKUP-CUSTOMER THRU 0060-END.
 
            STRING  'ORDER: ' DELIMITED BY SIZE
                    WS-ORDER-ID (1:3)
-                   'CLIENT: ' DELIMITED BY SIZE
+                   'CUST: ' DELIMITED BY SIZE
+                   WS-ORDER-CUST-ID (1:4)
+                   ' '   DELIMITED BY SIZE
                    WS-ORDER-CLIENT (1:20)
            INTO CONCAT-ORDER
            END-STRING.
@@ -102,20 +197,33 @@
            WRITE NEWRECORD FROM DIVISOR.
            WRITE NEWRECORD FROM CART-LINE.
 
+           MOVE 0 TO WS-CART-COUNT.
            PERFORM 0200-ENTER-PRODUCTS THRU 0200-END.
 
+           PERFORM VARYING WS-CART-IDX FROM 1 BY 1
+                   UNTIL WS-CART-IDX > WS-CART-COUNT
+               WRITE NEWRECORD FROM WS-CART-LINE (WS-CART-IDX)
+           END-PERFORM.
+
            DISPLAY "Order: ", WS-ORDER-ID, " Client: ", WS-ORDER-CLIENT.
            DISPLAY "Total: ", DISPLAY-ORD-TOTAL.
 
            STRING  '******************* ORDER TOTAL'
                    ' '   DELIMITED BY SIZE
-                   DISPLAY-ORD-TOTAL (1:6)
+                   DISPLAY-ORD-TOTAL (1:7)
            INTO FOOT-LINE
            END-STRING.
 
            WRITE NEWRECORD FROM FOOT-LINE.
            CLOSE ORDER-LIST.
 
+           DISPLAY "Export this order to CSV too? (y) >>> ".
+           ACCEPT WS-EXPORT-CSV.
+
+           IF EXPORT-CSV THEN
+               PERFORM 0240-EXPORT-CSV THRU 0240-END
+           END-IF.
+
            DISPLAY "Do you want to enter another ORDER? (y) >>> "
            ACCEPT IS-DONE-ORDER.
 
@@ -128,8 +236,65 @@
 
        0100-END.
 
+       0050-READ-ORDER-SEQ.
+           MOVE 0 TO WS-ORDER-ID.
+           OPEN INPUT ORDER-SEQ.
+
+           IF WS-SEQ-STATUS = "00" THEN
+               READ ORDER-SEQ INTO WS-ORDER-ID
+               CLOSE ORDER-SEQ
+           END-IF.
+
+           ADD 1 TO WS-ORDER-ID.
+
+       0050-END.
+
+       0950-SAVE-ORDER-SEQ.
+           OPEN OUTPUT ORDER-SEQ.
+           WRITE SEQ-RECORD FROM WS-ORDER-ID.
+           CLOSE ORDER-SEQ.
+
+       0950-END.
+
+       0060-LOOKUP-CUSTOMER.
+           DISPLAY 'Customer ID >>> '.
+           ACCEPT WS-CUST-ID-INPUT.
+           MOVE WS-CUST-ID-INPUT TO WS-ORDER-CUST-ID.
+           MOVE "N" TO IS-CUSTOMER-FOUND.
+           MOVE "N" TO WS-CUST-EOF.
+
+           OPEN INPUT CUSTOMER-LIST.
+
+           IF WS-CUST-FILE-STATUS = "35" THEN
+               DISPLAY "No customer catalog exists yet."
+               DISPLAY "Customer " WS-ORDER-CUST-ID " not found."
+               PERFORM 0060-LOOKUP-CUSTOMER
+           ELSE
+               READ CUSTOMER-LIST INTO WS-CUST-DETAILS
+                   AT END MOVE "Y" TO WS-CUST-EOF
+               END-READ
+
+               PERFORM UNTIL WS-CUST-EOF = "Y"
+                   READ CUSTOMER-LIST INTO WS-CUST-DETAILS
+                       AT END MOVE "Y" TO WS-CUST-EOF
+                       NOT AT END
+                           IF WS-CUSTOMER-ID = WS-ORDER-CUST-ID THEN
+                               MOVE WS-CUSTOMER-NAME TO WS-ORDER-CLIENT
+                               MOVE "Y" TO IS-CUSTOMER-FOUND
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CUSTOMER-LIST
+
+               IF NOT CUSTOMER-FOUND THEN
+                   DISPLAY "Customer " WS-ORDER-CUST-ID " not found."
+                   PERFORM 0060-LOOKUP-CUSTOMER
+               END-IF
+           END-IF.
+
+       0060-END.
+
        0200-ENTER-PRODUCTS.
-           MOVE "N" TO WS-EOF
            DISPLAY 'Product ID >>> '.
            ACCEPT WS-ID-INPUT.
            MOVE WS-ID-INPUT TO WS-NEW-PRO-ID.
@@ -137,52 +302,196 @@
            ACCEPT WS-QTY-INPUT.
            MOVE WS-QTY-INPUT TO WS-NEW-PRO-QTY.
 
-           OPEN INPUT PRODUCT-LIST
-               PERFORM UNTIL WS-EOF="Y"
-                   READ PRODUCT-LIST INTO WS-DETAILS
-                       AT END MOVE "Y" TO WS-EOF
-                       NOT AT END
-                           IF WS-PRODUCT-ID = WS-NEW-PRO-ID THEN
-                               MOVE WS-PRODUCT-NAME TO WS-NEW-PRO-NAME
-                               MOVE WS-PRODUCT-PRICE TO WS-NEW-PRO-PRICE
-                           END-IF
-                   END-READ
-               END-PERFORM
-           CLOSE PRODUCT-LIST.
+           MOVE "N" TO IS-PRODUCT-FOUND.
+           MOVE WS-NEW-PRO-ID TO PRODUCT-ID.
+
+           OPEN I-O PRODUCT-LIST.
+
+           IF WS-PRODUCT-STATUS = "35" THEN
+               CLOSE PRODUCT-LIST
+               DISPLAY "No product catalog exists yet."
+               DISPLAY "Product " WS-NEW-PRO-ID " not found - "
+                   "re-enter."
+               PERFORM 0200-ENTER-PRODUCTS
+           ELSE
+               READ PRODUCT-LIST
+                   INVALID KEY
+                       MOVE "N" TO IS-PRODUCT-FOUND
+                   NOT INVALID KEY
+                       MOVE "Y" TO IS-PRODUCT-FOUND
+                       MOVE PRODUCT-NAME TO WS-NEW-PRO-NAME
+                       MOVE PRODUCT-PRICE TO WS-NEW-PRO-PRICE
+                       MOVE PRODUCT-QTY-ON-HAND TO WS-NEW-PRO-STOCK
+                       MOVE PRODUCT-CATEGORY TO WS-NEW-PRO-CATEGORY
+               END-READ
+
+               IF NOT PRODUCT-FOUND THEN
+                   CLOSE PRODUCT-LIST
+                   DISPLAY "Product " WS-NEW-PRO-ID " not found - "
+                       "re-enter."
+                   PERFORM 0200-ENTER-PRODUCTS
+               ELSE
+                   IF WS-CART-COUNT >= 50 THEN
+                       CLOSE PRODUCT-LIST
+                       DISPLAY "Cart is full (50 items max) - "
+                           "item not added."
+                   ELSE
+                       PERFORM 0210-CHECK-STOCK
+                       PERFORM 0220-APPLY-DISCOUNT
+
+                       COMPUTE WS-NEW-PRO-STOCK =
+                           WS-NEW-PRO-STOCK - WS-NEW-PRO-QTY
+                       MOVE WS-NEW-PRO-STOCK TO PRODUCT-QTY-ON-HAND
+                       REWRITE DETAILS
+                       CLOSE PRODUCT-LIST
+
+                       COMPUTE WS-NEW-PRO-TOTAL =
+                           WS-NEW-PRO-PRICE * WS-NEW-PRO-QTY
+                           * (1 - WS-DISC-PCT-APPLY / 100)
+                       COMPUTE WS-ORDER-TOTAL =
+                           WS-ORDER-TOTAL + WS-NEW-PRO-TOTAL
+
+                       MOVE WS-NEW-PRO-PRICE TO DISPLAY-PRO-PRICE
+                       MOVE WS-NEW-PRO-TOTAL TO DISPLAY-PRO-TOTAL
+                       MOVE WS-ORDER-TOTAL TO DISPLAY-ORD-TOTAL
+                       MOVE WS-NEW-PRO-QTY TO DISPLAY-PRO-QTY
+
+                       DISPLAY "Added: ", DISPLAY-PRO-QTY, " ",
+                           WS-NEW-PRO-NAME
+                       DISPLAY "Subtotal: ", DISPLAY-PRO-TOTAL
+                       DISPLAY "Order total: ", DISPLAY-ORD-TOTAL
+
+                       STRING  WS-NEW-PRO-NAME (1:20)
+                               ' '   DELIMITED BY SIZE
+                               DISPLAY-PRO-PRICE (1:7)
+                               ' '   DELIMITED BY SIZE
+                               WS-NEW-PRO-QTY (1:3)
+                               '  '   DELIMITED BY SIZE
+                               DISPLAY-PRO-TOTAL (1:7)
+                       INTO CONCAT-CART-ROW
+                       END-STRING
+
+                       ADD 1 TO WS-CART-COUNT
+                       MOVE WS-NEW-PRO-ID
+                           TO WS-CART-PRODUCT-ID (WS-CART-COUNT)
+                       MOVE WS-NEW-PRO-NAME
+                           TO WS-CART-NAME (WS-CART-COUNT)
+                       MOVE WS-NEW-PRO-PRICE
+                           TO WS-CART-PRICE (WS-CART-COUNT)
+                       MOVE WS-NEW-PRO-QTY
+                           TO WS-CART-QTY (WS-CART-COUNT)
+                       MOVE WS-NEW-PRO-TOTAL
+                           TO WS-CART-ITEM-TOTAL (WS-CART-COUNT)
+                       MOVE CONCAT-CART-ROW
+                           TO WS-CART-LINE (WS-CART-COUNT)
+                   END-IF
+
+                   PERFORM 0205-PRODUCT-MENU THRU 0205-END
+               END-IF
+           END-IF.
 
-           COMPUTE WS-NEW-PRO-TOTAL = WS-NEW-PRO-PRICE * WS-NEW-PRO-QTY.
-           COMPUTE WS-ORDER-TOTAL = WS-ORDER-TOTAL + WS-NEW-PRO-TOTAL.
+       0200-END.
 
-           MOVE WS-NEW-PRO-PRICE TO DISPLAY-PRO-PRICE.
-           MOVE WS-NEW-PRO-TOTAL TO DISPLAY-PRO-TOTAL.
-           MOVE WS-ORDER-TOTAL TO DISPLAY-ORD-TOTAL.
-           MOVE WS-NEW-PRO-QTY TO DISPLAY-PRO-QTY.
+       0205-PRODUCT-MENU.
+           DISPLAY "(Y)es add another, (R)emove last item,"
+               " anything else to finish >>> ".
+           ACCEPT IS-DONE-PRODUCT.
 
-           DISPLAY "Added: ", DISPLAY-PRO-QTY, " ", WS-NEW-PRO-NAME.
-           DISPLAY "Subtotal: ", DISPLAY-PRO-TOTAL.
-           DISPLAY "Order total: ", DISPLAY-ORD-TOTAL.
+           IF REMOVE-LAST-PRODUCT THEN
+               PERFORM 0230-REMOVE-LAST-ITEM THRU 0230-END
+               PERFORM 0205-PRODUCT-MENU
+           ELSE
+               IF ENTER-NEW-PRODUCT THEN
+                   PERFORM 0200-ENTER-PRODUCTS
+               END-IF
+           END-IF.
 
-           STRING  WS-NEW-PRO-NAME (1:20)
-                   ' '   DELIMITED BY SIZE
-                   DISPLAY-PRO-PRICE (1:6)
-                   ' '   DELIMITED BY SIZE
-                   WS-NEW-PRO-QTY (1:3)
-                   '  '   DELIMITED BY SIZE
-                   DISPLAY-PRO-TOTAL (1:6)
-           INTO CONCAT-CART-ROW
-           END-STRING.
+       0205-END.
+
+       0230-REMOVE-LAST-ITEM.
+           IF WS-CART-COUNT > 0 THEN
+               SUBTRACT WS-CART-ITEM-TOTAL (WS-CART-COUNT)
+                   FROM WS-ORDER-TOTAL
+               SUBTRACT 1 FROM WS-CART-COUNT
+               MOVE WS-ORDER-TOTAL TO DISPLAY-ORD-TOTAL
+               DISPLAY "Last item removed. Order total: "
+                   DISPLAY-ORD-TOTAL
+           ELSE
+               DISPLAY "No items to remove."
+           END-IF.
 
-           WRITE NEWRECORD FROM CONCAT-CART-ROW.
+       0230-END.
 
-           DISPLAY "Do you want to enter another PRODUCT? (y) >>> ".
-           ACCEPT IS-DONE-PRODUCT.
+       0240-EXPORT-CSV.
+           STRING  'order_'
+                   WS-ORDER-ID
+                   '.csv'
+           INTO CSV-FILENAME
+           END-STRING.
 
-           IF ENTER-NEW-PRODUCT THEN
-               PERFORM 0200-ENTER-PRODUCTS
+           MOVE WS-ORDER-TOTAL TO CSV-ORDER-TOTAL.
+
+           OPEN OUTPUT ORDER-CSV.
+           WRITE CSV-RECORD FROM CSV-HEAD-LINE.
+
+           PERFORM VARYING WS-CART-IDX FROM 1 BY 1
+                   UNTIL WS-CART-IDX > WS-CART-COUNT
+               MOVE WS-CART-QTY (WS-CART-IDX)        TO CSV-QTY
+               MOVE WS-CART-PRICE (WS-CART-IDX)      TO CSV-PRICE
+               MOVE WS-CART-ITEM-TOTAL (WS-CART-IDX)
+                   TO CSV-SUBTOTAL
+               MOVE SPACES TO WS-CSV-LINE
+
+               STRING  WS-ORDER-ID             DELIMITED BY SIZE
+                       ','                     DELIMITED BY SIZE
+                       WS-ORDER-CUST-ID (1:4)  DELIMITED BY SIZE
+                       ','                     DELIMITED BY SIZE
+                       WS-CART-PRODUCT-ID (WS-CART-IDX) (1:4)
+                                               DELIMITED BY SIZE
+                       ','                     DELIMITED BY SIZE
+                       CSV-QTY                 DELIMITED BY SIZE
+                       ','                     DELIMITED BY SIZE
+                       CSV-PRICE               DELIMITED BY SIZE
+                       ','                     DELIMITED BY SIZE
+                       CSV-SUBTOTAL            DELIMITED BY SIZE
+                       ','                     DELIMITED BY SIZE
+                       CSV-ORDER-TOTAL         DELIMITED BY SIZE
+               INTO WS-CSV-LINE
+               END-STRING
+
+               WRITE CSV-RECORD FROM WS-CSV-LINE
+           END-PERFORM.
+
+           CLOSE ORDER-CSV.
+
+       0240-END.
+
+       0210-CHECK-STOCK.
+           IF WS-NEW-PRO-QTY > WS-NEW-PRO-STOCK THEN
+               DISPLAY "Only " WS-NEW-PRO-STOCK
+                   " on hand for " WS-NEW-PRO-NAME "."
+               DISPLAY "Quantity >>> "
+               ACCEPT WS-QTY-INPUT
+               MOVE WS-QTY-INPUT TO WS-NEW-PRO-QTY
+               PERFORM 0210-CHECK-STOCK
            END-IF.
-       0200-END.
+
+       0220-APPLY-DISCOUNT.
+           MOVE 0 TO WS-DISC-PCT-APPLY.
+
+           PERFORM VARYING WS-DISC-IDX FROM 1 BY 1
+                   UNTIL WS-DISC-IDX > WS-DISC-COUNT
+               IF (WS-DISC-CATEGORY (WS-DISC-IDX) = WS-NEW-PRO-CATEGORY
+                   OR WS-DISC-CATEGORY (WS-DISC-IDX) = "ALL")
+                   AND WS-NEW-PRO-QTY >=
+                       WS-DISC-MIN-QTY (WS-DISC-IDX)
+                   MOVE WS-DISC-PCT (WS-DISC-IDX)
+                       TO WS-DISC-PCT-APPLY
+               END-IF
+           END-PERFORM.
 
        0900-FINISH.
+           PERFORM 0950-SAVE-ORDER-SEQ.
            DISPLAY "Thank you and goodbye.".
            STOP RUN.
            END PROGRAM ORDERS.
