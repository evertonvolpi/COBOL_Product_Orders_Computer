@@ -0,0 +1,201 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CREATE-LIST-CUSTOMERS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT NEWCUSTFILE ASSIGN TO "customerList.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CUST-FILE-STATUS.
+
+       DATA DIVISION.
+           FILE SECTION.
+
+           FD NEWCUSTFILE.
+           01 NEWRECORD       PIC X(24).
+
+           WORKING-STORAGE SECTION.
+           01  WS-CUSTOMER-INFO.
+               05 CUSTOMER-ID          PIC X(4).
+               05 CUSTOMER-NAME        PIC X(20).
+
+           05 CONCAT-STRING    PIC X(24).
+
+           05 HEAD-LINE        PIC X(24) VALUE
+               "ID  NAME".
+
+           05 WS-DUMMY-HEADER  PIC X(24).
+
+           05 WS-CUST-FILE-STATUS  PIC X(2).
+
+           05 IS-DONE          PIC X.
+               88  ENTER-NEW    VALUE "y".
+
+           01  WS-MENU-CHOICE      PIC 9.
+               88  MENU-ADD-NEW     VALUE 1.
+               88  MENU-MAINTAIN    VALUE 2.
+
+           01  WS-MAINT-ACTION     PIC 9.
+               88  MAINT-EDIT        VALUE 1.
+               88  MAINT-DELETE      VALUE 2.
+
+           01  WS-EOF               PIC X VALUE "N".
+
+           01  WS-SEARCH-ID         PIC X(4).
+           01  WS-CUST-COUNT        PIC 9(3) VALUE 0.
+           01  WS-FOUND-IDX         PIC 9(3) VALUE 0.
+           01  WS-CUST-IDX          PIC 9(3) VALUE 0.
+
+           01  WS-CUSTOMER-TABLE.
+               05  WS-CUST-ROWS OCCURS 100 TIMES.
+                   10  WS-CUST-ID         PIC X(4).
+                   10  WS-CUST-NAME       PIC X(20).
+
+       PROCEDURE DIVISION.
+       0100-START.
+           DISPLAY "1. Add new customers".
+           DISPLAY "2. Maintain existing customers (edit/delete)".
+           DISPLAY "Choice >>> ".
+           ACCEPT WS-MENU-CHOICE.
+
+           IF MENU-MAINTAIN THEN
+               PERFORM 0300-MAINTAIN-CUSTOMERS THRU 0300-END
+           ELSE
+               PERFORM 0120-OPEN-FOR-ADD THRU 0120-END
+               PERFORM 0200-PROCESS-NEW-LINE THRU 0200-END
+               CLOSE NEWCUSTFILE
+           END-IF.
+
+           DISPLAY "Thank you and goodbye.".
+           PERFORM 9000-END-PROGRAM.
+
+       0100-END.
+
+       0120-OPEN-FOR-ADD.
+           OPEN EXTEND NEWCUSTFILE.
+
+           IF WS-CUST-FILE-STATUS = "35" THEN
+               OPEN OUTPUT NEWCUSTFILE
+               WRITE NEWRECORD FROM HEAD-LINE
+           END-IF.
+
+       0120-END.
+
+       0200-PROCESS-NEW-LINE.
+           DISPLAY "Customer ID >>> ".
+           ACCEPT CUSTOMER-ID.
+           DISPLAY "Customer NAME >>> ".
+           ACCEPT CUSTOMER-NAME.
+
+           STRING  CUSTOMER-ID (1:4)
+                   CUSTOMER-NAME (1:20)
+           INTO CONCAT-STRING
+           END-STRING.
+
+           WRITE NEWRECORD FROM CONCAT-STRING.
+
+           DISPLAY "Do you want to enter another customer? (y) >>> ".
+           ACCEPT IS-DONE.
+
+           IF ENTER-NEW THEN
+               PERFORM 0200-PROCESS-NEW-LINE
+           END-IF.
+
+       0200-END.
+
+       0300-MAINTAIN-CUSTOMERS.
+           PERFORM 0310-LOAD-EXISTING THRU 0310-END.
+
+           DISPLAY "Customer ID to maintain >>> ".
+           ACCEPT WS-SEARCH-ID.
+
+           MOVE 0 TO WS-FOUND-IDX.
+           PERFORM VARYING WS-CUST-IDX FROM 1 BY 1
+                   UNTIL WS-CUST-IDX > WS-CUST-COUNT
+               IF WS-CUST-ID (WS-CUST-IDX) = WS-SEARCH-ID THEN
+                   MOVE WS-CUST-IDX TO WS-FOUND-IDX
+               END-IF
+           END-PERFORM.
+
+           IF WS-FOUND-IDX = 0 THEN
+               DISPLAY "Customer " WS-SEARCH-ID " not found."
+           ELSE
+               DISPLAY "1. Edit  2. Delete"
+               DISPLAY "Choice >>> "
+               ACCEPT WS-MAINT-ACTION
+               IF MAINT-DELETE THEN
+                   PERFORM 0340-DELETE-CUSTOMER THRU 0340-END
+               ELSE
+                   PERFORM 0330-EDIT-CUSTOMER THRU 0330-END
+               END-IF
+               PERFORM 0350-REWRITE-FILE THRU 0350-END
+           END-IF.
+
+       0300-END.
+
+       0310-LOAD-EXISTING.
+           MOVE 0 TO WS-CUST-COUNT.
+           MOVE "N" TO WS-EOF.
+           OPEN INPUT NEWCUSTFILE.
+
+           IF WS-CUST-FILE-STATUS = "35" THEN
+               DISPLAY "No customer catalog exists yet."
+           ELSE
+               READ NEWCUSTFILE INTO WS-DUMMY-HEADER
+                   AT END MOVE "Y" TO WS-EOF
+               END-READ
+
+               PERFORM UNTIL WS-EOF = "Y"
+                   IF WS-CUST-COUNT >= 100 THEN
+                       DISPLAY "Customer list exceeds 100 rows - "
+                           "remaining rows ignored."
+                       MOVE "Y" TO WS-EOF
+                   ELSE
+                       ADD 1 TO WS-CUST-COUNT
+                       READ NEWCUSTFILE
+                           INTO WS-CUST-ROWS (WS-CUST-COUNT)
+                           AT END
+                               SUBTRACT 1 FROM WS-CUST-COUNT
+                               MOVE "Y" TO WS-EOF
+                       END-READ
+                   END-IF
+               END-PERFORM
+
+               CLOSE NEWCUSTFILE
+           END-IF.
+
+       0310-END.
+
+       0330-EDIT-CUSTOMER.
+           DISPLAY "Customer NAME >>> ".
+           ACCEPT WS-CUST-NAME (WS-FOUND-IDX).
+
+       0330-END.
+
+       0340-DELETE-CUSTOMER.
+           PERFORM VARYING WS-CUST-IDX FROM WS-FOUND-IDX BY 1
+                   UNTIL WS-CUST-IDX >= WS-CUST-COUNT
+               MOVE WS-CUST-ROWS (WS-CUST-IDX + 1)
+                   TO WS-CUST-ROWS (WS-CUST-IDX)
+           END-PERFORM.
+
+           SUBTRACT 1 FROM WS-CUST-COUNT.
+
+       0340-END.
+
+       0350-REWRITE-FILE.
+           OPEN OUTPUT NEWCUSTFILE.
+           WRITE NEWRECORD FROM HEAD-LINE.
+
+           PERFORM VARYING WS-CUST-IDX FROM 1 BY 1
+                   UNTIL WS-CUST-IDX > WS-CUST-COUNT
+               WRITE NEWRECORD FROM WS-CUST-ROWS (WS-CUST-IDX)
+           END-PERFORM.
+
+           CLOSE NEWCUSTFILE.
+
+       0350-END.
+
+       9000-END-PROGRAM.
+           STOP RUN.
+           END PROGRAM CREATE-LIST-CUSTOMERS.
